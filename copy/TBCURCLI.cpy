@@ -0,0 +1,15 @@
+      ******************************************************************
+      * TBCURCLI - DCLGEN DE VARIABLES HOST PARA KC02803.TBCURCLI      *
+      ******************************************************************
+           EXEC SQL DECLARE KC02803.TBCURCLI TABLE
+           ( NROCLI                        INTEGER      NOT NULL,
+             NOMAPE                        CHAR(40)     NOT NULL,
+             FECNAC                        CHAR(10)     NOT NULL,
+             SEXO                          CHAR(01)     NOT NULL
+           ) END-EXEC.
+
+       01 WT-TBCURCLI.
+          05 WT-NROCLI       PIC S9(09)   COMP.
+          05 WT-NOMAPE       PIC X(40).
+          05 WT-FECNAC       PIC X(10).
+          05 WT-SEXO         PIC X(01).
