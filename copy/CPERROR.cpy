@@ -0,0 +1,206 @@
+      ******************************************************************
+      * CPERROR - COPY COMUN DE CONTROL DE ERRORES Y SALIDA IMPRESA    *
+      * USADO POR LOS PROGRAMAS DE REPORTES CON CORTE DE CONTROL       *
+      ******************************************************************
+
+      * CAMPOS DE DIAGNOSTICO PARA LA DECLARATIVA DE ERRORES *
+       01 WS-ACCION          PIC X(40)    VALUE SPACES.
+       01 WS-CODE-SAL        PIC X(04)    VALUE SPACES.
+
+      * INDICADOR DE FIN DE PROGRAMA *
+       01 WS-SW-FIN          PIC X(01)    VALUE 'N'.
+          88 WS-PGM-FIN                   VALUE 'S'.
+
+      * INDICADOR DE OPERACION SOBRE EL ARCHIVO DE SALIDA *
+       01 WS-SW-ARCHIVO      PIC X(01)    VALUE SPACE.
+          88 WS-OPEN-SFILE                VALUE 'O'.
+          88 WS-WRITE-SFILE               VALUE 'W'.
+          88 WS-CLOSE-SFILE               VALUE 'C'.
+
+      * INDICADOR DE QUE LOS DECLARATIVOS DE ERROR YA CERRARON LOS        *
+      * ARCHIVOS DE SALIDA - EVITA QUE 3000-I-FINAL LOS VUELVA A CERRAR   *
+      * Y DISPARE DE NUEVO EL MISMO DECLARATIVO SOBRE UN ARCHIVO YA       *
+      * CERRADO                                                          *
+       01 WS-SW-CIERRE       PIC X(01)    VALUE SPACE.
+          88 WS-CIERRE-HECHO              VALUE 'S'.
+
+      * INDICADOR DE OPERACION SOBRE EL CURSOR ITEM *
+       01 WS-SW-CURSOR       PIC X(01)    VALUE SPACE.
+          88 WS-OPEN-CURSOR               VALUE 'O'.
+          88 WS-FETCH-CURSOR              VALUE 'F'.
+          88 WS-CLOSE-CURSOR              VALUE 'C'.
+
+      * INDICADOR DE TIPO DE LINEA A GRABAR EN 2300-GRABAR-SALIDA *
+       01 WS-SW-LINEA        PIC X(01)    VALUE SPACE.
+          88 WS-LINEA-SUBTITULO           VALUE '1'.
+          88 WS-LINEA-SUBTITULO-2         VALUE '2'.
+          88 WS-LINEA-COLUMNAS            VALUE '3'.
+          88 WS-LINEA-DETALLE             VALUE '4'.
+          88 WS-LINEA-SUBTOTAL            VALUE '5'.
+          88 WS-LINEA-TOTALES             VALUE '6'.
+          88 WS-LINEA-GRAN-TOTAL          VALUE '7'.
+          88 WS-LINEA-EXC-TITULO          VALUE '8'.
+          88 WS-LINEA-EXCEPCION           VALUE '9'.
+          88 WS-LINEA-SUBTITULO-DECADA    VALUE 'A'.
+          88 WS-LINEA-TOTAL-DECADA        VALUE 'B'.
+
+      * FECHA DEL SISTEMA PARA EL ENCABEZADO *
+       01 WS-FECHA.
+          05 WS-FECHA-AA     PIC 9(02).
+          05 WS-FECHA-MM     PIC 9(02).
+          05 WS-FECHA-DD     PIC 9(02).
+
+       01 WS-FECHA-IMPR.
+          05 WS-DD           PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE '/'.
+          05 WS-MM           PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE '/'.
+          05 WS-AA           PIC 9(02).
+
+       01 WS-NUM-PAG         PIC 9(04)    VALUE ZEROS.
+
+      * AREA DE TRABAJO PARA EL LITERAL DE SEXO EN LAS LINEAS IMPRESAS *
+       01 WS-SEXO-COPY       PIC X(09)    VALUE SPACES.
+
+      ******************************************************************
+      *                 LAYOUTS DEL ARCHIVO DE SALIDA                  *
+      ******************************************************************
+
+      * LINEA DE TITULO DEL REPORTE *
+       01 WS-TITULO.
+          05 FILLER          PIC X(01)    VALUE SPACES.
+          05 FILLER          PIC X(30)    VALUE
+             'SISTEMA KC02803 - CLIENTES'.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(40)    VALUE
+             'RPTCLI01 - CORTE DE CONTROL DOBLE'.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 WS-TIT-FECHA    PIC X(10)    VALUE SPACES.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(05)    VALUE 'PAG. '.
+          05 WS-TIT-PAGINA   PIC ZZZ9.
+          05 FILLER          PIC X(27)    VALUE SPACES.
+
+      * LINEA DE FILTROS APLICADOS A LA CONSULTA (PARAMETROS DE CORRIDA)
+       01 WS-TITULO-FILTRO.
+          05 FILLER          PIC X(01)    VALUE SPACES.
+          05 FILLER          PIC X(10)    VALUE 'FILTROS: '.
+          05 WS-TIT-FILTRO-TXT
+                             PIC X(100)   VALUE SPACES.
+          05 FILLER          PIC X(21)    VALUE SPACES.
+
+       01 WS-LINEA-VACIA     PIC X(132)   VALUE SPACES.
+
+      * SUBTITULO DE CORTE INTERMEDIO (DECADA DE NACIMIENTO) *
+       01 WS-SUBTITULO-DECADA.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(10)    VALUE 'DECADA: '.
+          05 WS-SUBT-DECADA  PIC X(09)    VALUE SPACES.
+          05 FILLER          PIC X(108)   VALUE SPACES.
+
+      * SUBTITULO DE CORTE SUPERIOR (ANIO DE NACIMIENTO) *
+       01 WS-SUBTITULO.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(20)    VALUE
+             'ANIO DE NACIMIENTO: '.
+          05 WS-SUBT-ANIO    PIC X(04)    VALUE SPACES.
+          05 FILLER          PIC X(103)   VALUE SPACES.
+
+      * SUBTITULO DE CORTE INFERIOR (SEXO) *
+       01 WS-SUBTITULO-2.
+          05 FILLER          PIC X(10)    VALUE SPACES.
+          05 FILLER          PIC X(06)    VALUE 'SEXO: '.
+          05 WS-SEXO-COP2    PIC X(09)    VALUE SPACES.
+          05 FILLER          PIC X(107)   VALUE SPACES.
+
+      * ENCABEZADO DE COLUMNAS DEL DETALLE *
+       01 WS-COLUMNAS.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(10)    VALUE 'NROCLI'.
+          05 FILLER          PIC X(42)    VALUE 'NOMBRE Y APELLIDO'.
+          05 FILLER          PIC X(15)    VALUE 'FEC. NACIM.'.
+          05 FILLER          PIC X(10)    VALUE 'SEXO'.
+          05 FILLER          PIC X(50)    VALUE SPACES.
+
+      * LINEA DE DETALLE POR CLIENTE *
+       01 WS-REG-SALIDA.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 REG-NROCLI      PIC 9(09).
+          05 FILLER          PIC X(01)    VALUE SPACES.
+          05 REG-NOMAPE      PIC X(40).
+          05 FILLER          PIC X(01)    VALUE SPACES.
+          05 REG-FECNAC      PIC X(10).
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 REG-SEXO        PIC X(09).
+          05 FILLER          PIC X(52)    VALUE SPACES.
+
+      * LINEA DE SUBTOTAL POR SEXO DENTRO DE UN ANIO *
+       01 WS-SUBTOTALES.
+          05 FILLER          PIC X(10)    VALUE SPACES.
+          05 FILLER          PIC X(20)    VALUE 'SUBTOTAL SEXO: '.
+          05 WS-CLI-SEX-2    PIC Z(8)9.
+          05 FILLER          PIC X(02)    VALUE SPACES.
+          05 FILLER          PIC X(01)    VALUE '('.
+          05 WS-CLI-SEX-PCT  PIC ZZ9,99.
+          05 FILLER          PIC X(02)    VALUE '%)'.
+          05 FILLER          PIC X(82)    VALUE SPACES.
+
+      * LINEA DE TOTAL POR ANIO DE NACIMIENTO *
+       01 WS-TOTALES-COPY.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(13)    VALUE 'TOTAL ANIO '.
+          05 WS-ANIO-NA-2    PIC X(04)    VALUE SPACES.
+          05 FILLER          PIC X(03)    VALUE ' : '.
+          05 WS-CLI-ANIO2    PIC Z(8)9.
+          05 FILLER          PIC X(02)    VALUE SPACES.
+          05 FILLER          PIC X(01)    VALUE '('.
+          05 WS-CLI-ANIO-PCT PIC ZZ9,99.
+          05 FILLER          PIC X(02)    VALUE '%)'.
+          05 FILLER          PIC X(87)    VALUE SPACES.
+
+      * LINEA DE TOTAL POR DECADA DE NACIMIENTO (CORTE INTERMEDIO) *
+       01 WS-TOTAL-DECADA.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(13)    VALUE 'TOTAL DECADA '.
+          05 WS-SUBT-DECADA-2
+                             PIC X(09)    VALUE SPACES.
+          05 FILLER          PIC X(03)    VALUE ' : '.
+          05 WS-CLI-DECADA-2 PIC Z(8)9.
+          05 FILLER          PIC X(02)    VALUE SPACES.
+          05 FILLER          PIC X(01)    VALUE '('.
+          05 WS-CLI-DECADA-PCT
+                             PIC ZZ9,99.
+          05 FILLER          PIC X(02)    VALUE '%)'.
+          05 FILLER          PIC X(82)    VALUE SPACES.
+
+      * LAYOUT DEL EXTRACTO PLANO (DDEXTR) - UN REGISTRO POR CADA FETCH *
+       01 WS-REG-EXTR.
+          05 WS-EXT-NROCLI   PIC 9(09).
+          05 WS-EXT-NOMAPE   PIC X(40).
+          05 WS-EXT-FECNAC   PIC X(10).
+          05 WS-EXT-SEXO     PIC X(01).
+          05 WS-EXT-CLI-SEX  PIC 9(03).
+          05 WS-EXT-CLI-ANIO PIC 9(03).
+
+      * LINEA DE GRAN TOTAL, IMPRESA UNA UNICA VEZ AL FINALIZAR *
+       01 WS-GRAN-TOTAL-COPY.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(30)    VALUE
+             'GRAN TOTAL DE CLIENTES : '.
+          05 WS-GRAN-TOTAL-2 PIC Z(8)9.
+          05 FILLER          PIC X(88)    VALUE SPACES.
+
+      * TITULO DEL LISTADO DE EXCEPCIONES DE NROCLI DUPLICADO *
+       01 WS-EXC-TITULO-COPY.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(45)    VALUE
+             'LISTADO DE CLIENTES CON NROCLI DUPLICADO'.
+          05 FILLER          PIC X(82)    VALUE SPACES.
+
+      * LINEA DE DETALLE DEL LISTADO DE NROCLI DUPLICADO *
+       01 WS-EXCEPCION.
+          05 FILLER          PIC X(05)    VALUE SPACES.
+          05 FILLER          PIC X(20)    VALUE
+             'NROCLI DUPLICADO: '.
+          05 WS-EXC-NROCLI   PIC 9(09).
+          05 FILLER          PIC X(98)    VALUE SPACES.
