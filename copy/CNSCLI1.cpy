@@ -0,0 +1,44 @@
+      ******************************************************************
+      * CNSCLI1 - MAPA SIMBOLICO DE LA PANTALLA DE CONSULTA DE CLIENTE *
+      * GENERADO A PARTIR DEL MAPSET CNSCLI1 (MAPA CNSCLI1)             *
+      ******************************************************************
+       01  CNSCLI1I.
+           02  FILLER            PIC X(12).
+           02  NROCLIL           COMP PIC S9(4).
+           02  NROCLIF           PIC X.
+           02  FILLER REDEFINES NROCLIF.
+               03  NROCLIA       PIC X.
+           02  NROCLII           PIC X(09).
+           02  MENSAJL           COMP PIC S9(4).
+           02  MENSAJF           PIC X.
+           02  FILLER REDEFINES MENSAJF.
+               03  MENSAJA       PIC X.
+           02  MENSAJI           PIC X(79).
+           02  NOMAPEL           COMP PIC S9(4).
+           02  NOMAPEF           PIC X.
+           02  FILLER REDEFINES NOMAPEF.
+               03  NOMAPEA       PIC X.
+           02  NOMAPEI           PIC X(40).
+           02  FECNACL           COMP PIC S9(4).
+           02  FECNACF           PIC X.
+           02  FILLER REDEFINES FECNACF.
+               03  FECNACA       PIC X.
+           02  FECNACI           PIC X(10).
+           02  SEXOL             COMP PIC S9(4).
+           02  SEXOF             PIC X.
+           02  FILLER REDEFINES SEXOF.
+               03  SEXOA         PIC X.
+           02  SEXOI             PIC X(09).
+
+       01  CNSCLI1O REDEFINES CNSCLI1I.
+           02  FILLER            PIC X(12).
+           02  FILLER            PIC X(03).
+           02  NROCLIO           PIC X(09).
+           02  FILLER            PIC X(03).
+           02  MENSAJO           PIC X(79).
+           02  FILLER            PIC X(03).
+           02  NOMAPEO           PIC X(40).
+           02  FILLER            PIC X(03).
+           02  FECNACO           PIC X(10).
+           02  FILLER            PIC X(03).
+           02  SEXOO             PIC X(09).
