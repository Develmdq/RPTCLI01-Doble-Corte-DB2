@@ -20,34 +20,179 @@
       *---------------------*                                           
        INPUT-OUTPUT SECTION.                                            
       *---------------------*                                           
-       FILE-CONTROL.                                                    
-             SELECT SALIDA ASSIGN DDSALE                                
-             FILE STATUS IS WS-FS-SALIDA.                                
-                                                                        
+       FILE-CONTROL.
+             SELECT SALIDA ASSIGN DDSALE
+             FILE STATUS IS WS-FS-SALIDA.
+
+             SELECT PARM-FILE ASSIGN DDPARM
+             FILE STATUS IS WS-FS-PARM.
+
+             SELECT EXTR-FILE ASSIGN DDEXTR
+             FILE STATUS IS WS-FS-EXTR.
+
+      * PUNTO DE REINICIO DE LA CORRIDA ANTERIOR (SI EXISTE) *
+             SELECT RESTART-IN ASSIGN DDRESTI
+             FILE STATUS IS WS-FS-RESTI.
+
+      * LOG DE CHECKPOINTS DE LA CORRIDA ACTUAL *
+             SELECT RESTART-OUT ASSIGN DDRESTO
+             FILE STATUS IS WS-FS-RESTO.
+
+      * LOG DE ERRORES DE SQLCODE / FILE STATUS *
+             SELECT ERR-LOG ASSIGN DDERRLOG
+             FILE STATUS IS WS-FS-ERRLOG.
+
       ******************************************************************
-       DATA DIVISION.                                                   
+       DATA DIVISION.
       ******************************************************************
-      *-------------*                                                   
-       FILE SECTION.                                                    
-      *-------------*                                                   
+      *-------------*
+       FILE SECTION.
+      *-------------*
        FD SALIDA
           BLOCK CONTAINS 0 RECORDS
           RECORDING MODE IS F
           LINAGE IS 20 LINES
           WITH FOOTING AT 18
           LINES AT TOP 1
-          LINES AT BOTTOM 1.                                     
-                                                                        
-       01 REG-SALIDA              PIC X(132).                           
-                                                                        
-      *------------------------*                                        
-       WORKING-STORAGE SECTION.                                         
+          LINES AT BOTTOM 1.
+
+       01 REG-SALIDA              PIC X(132).
+
+      * TARJETA DE PARAMETROS DE FILTRO (ESTILO SYSIN) *
+       FD PARM-FILE
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+
+       01 REG-PARM.
+          05 REG-PARM-ANIO-DESDE  PIC 9(04).
+          05 REG-PARM-ANIO-HASTA  PIC 9(04).
+          05 REG-PARM-SEXO        PIC X(01).
+          05 FILLER                PIC X(71).
+
+      * EXTRACTO PLANO CON EL MISMO CORTE DOBLE DEL REPORTE IMPRESO *
+       FD EXTR-FILE
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+
+       01 REG-EXTRACTO             PIC X(66).
+
+      * CHECKPOINT DE REINICIO: ULTIMO NROCLI/ANIO/SEXO PROCESADO OK *
+       FD RESTART-IN
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+
+       01 REG-RESTART-IN.
+          05 REG-RST-NROCLI-IN     PIC 9(09).
+          05 REG-RST-ANIO-IN       PIC X(04).
+          05 REG-RST-SEXO-IN       PIC X(01).
+          05 FILLER                PIC X(66).
+
+       FD RESTART-OUT
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+
+       01 REG-RESTART-OUT.
+          05 REG-RST-NROCLI-OUT    PIC 9(09).
+          05 REG-RST-ANIO-OUT      PIC X(04).
+          05 REG-RST-SEXO-OUT      PIC X(01).
+          05 FILLER                PIC X(66).
+
+      * LOG DE ERRORES DE SQLCODE / FILE STATUS OCURRIDOS EN LA CORRIDA *
+       FD ERR-LOG
+          BLOCK CONTAINS 0 RECORDS
+          RECORDING MODE IS F.
+
+       01 REG-ERRLOG.
+          05 REG-ERR-FECHA         PIC X(10).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-HORA          PIC X(08).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-ACCION        PIC X(40).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-SQLCODE       PIC S9(09).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-FS            PIC X(02).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-NROCLI        PIC 9(09).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-ANIO-NAC      PIC X(04).
+          05 FILLER                PIC X(01).
+          05 REG-ERR-SEXO          PIC X(01).
+
+      *------------------------*
+       WORKING-STORAGE SECTION.
       *------------------------*                                        
        77  FILLER            PIC X(26)    VALUE '* INICIO WS *'.       
                                                                         
-      * CONTROL FILES STATUS SALIDA *                                   
-       01 WS-FS-SALIDA       PIC X(2).                                  
-          88 WS-FSS-OK                    VALUE '00'. 
+      * CONTROL FILES STATUS SALIDA *
+       01 WS-FS-SALIDA       PIC X(2).
+          88 WS-FSS-OK                    VALUE '00'.
+
+      * CONTROL FILE STATUS TARJETA DE PARAMETROS *
+       01 WS-FS-PARM         PIC X(2).
+          88 WS-FSP-OK                    VALUE '00'.
+          88 WS-FSP-NOTFOUND              VALUE '35'.
+          88 WS-FSP-EOF                   VALUE '10'.
+
+      * CONTROL FILE STATUS DEL EXTRACTO PLANO *
+       01 WS-FS-EXTR         PIC X(2).
+          88 WS-FSX-OK                    VALUE '00'.
+
+      * CONTROL FILE STATUS DE LOS ARCHIVOS DE REINICIO *
+       01 WS-FS-RESTI        PIC X(2).
+          88 WS-FSRI-OK                   VALUE '00'.
+       01 WS-FS-RESTO        PIC X(2).
+          88 WS-FSRO-OK                   VALUE '00'.
+
+      * CONTROL FILE STATUS DEL LOG DE ERRORES *
+       01 WS-FS-ERRLOG       PIC X(2).
+          88 WS-FSE-OK                    VALUE '00'.
+
+      * FECHA Y HORA DEL SISTEMA PARA EL LOG DE ERRORES *
+       01 WS-FECHA-ERR.
+          05 WS-FEC-ERR-AA   PIC 9(02).
+          05 WS-FEC-ERR-MM   PIC 9(02).
+          05 WS-FEC-ERR-DD   PIC 9(02).
+
+       01 WS-FECHA-ERR-IMPR.
+          05 WS-FEC-ERR-DD2  PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE '/'.
+          05 WS-FEC-ERR-MM2  PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE '/'.
+          05 FILLER          PIC X(02)    VALUE '20'.
+          05 WS-FEC-ERR-AA2  PIC 9(02).
+
+       01 WS-HORA-ERR.
+          05 WS-HOR-ERR-HH   PIC 9(02).
+          05 WS-HOR-ERR-MM   PIC 9(02).
+          05 WS-HOR-ERR-SS   PIC 9(02).
+          05 FILLER          PIC 9(02).
+
+       01 WS-HORA-ERR-IMPR.
+          05 WS-HOR-ERR-HH2  PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE ':'.
+          05 WS-HOR-ERR-MM2  PIC 9(02).
+          05 FILLER          PIC X(01)    VALUE ':'.
+          05 WS-HOR-ERR-SS2  PIC 9(02).
+
+      * ULTIMO PUNTO PROCESADO EN LA CORRIDA ANTERIOR (SI HUBO REINICIO) *
+       01 WS-RESTART-PUNTO.
+          05 WS-RST-NROCLI      PIC S9(09) COMP   VALUE 0.
+          05 WS-RST-ANIO        PIC X(04)          VALUE SPACES.
+          05 WS-RST-SEXO        PIC X(01)          VALUE SPACES.
+
+      * CONTROL DE CHECKPOINTS DE LA CORRIDA ACTUAL *
+       77 WS-CKP-CONTADOR    PIC 9(05)    VALUE ZEROS.
+       77 WS-CKP-INTERVALO   PIC 9(05)    VALUE 00100.
+
+      * FILTRO OPCIONAL DE ANIO DE NACIMIENTO Y SEXO *
+       01 WS-FILTRO.
+          05 WS-FIL-ANIO-DESDE  PIC 9(04)  VALUE 0001.
+          05 WS-FIL-ANIO-HASTA  PIC 9(04)  VALUE 9999.
+          05 WS-FIL-SEXO        PIC X(01)  VALUE SPACE.
+          05 WS-FIL-FEC-DESDE   PIC X(10)  VALUE '0001-01-01'.
+          05 WS-FIL-FEC-HASTA   PIC X(10)  VALUE '9999-12-31'.
+          05 WS-FIL-SEXO-TXT    PIC X(05)  VALUE SPACES.
                                                                         
       * INDICADOR DE CORTE DEL PROGRAMA *
        01 WS-IND-PROGRAMA    PIC X(1)     VALUE 'A'.
@@ -72,40 +217,131 @@
           88 IND-SUBTOTAL-SEXO            VALUE 6.
           88 IND-TOTAL-ANIO               VALUE 7.                    
                                                                         
-      * CONTROL DE LINEAS IMPRESAS POR CAMBIO DE CURSOR                 
-       01 WS-DATO-ANTERIOR.                                             
-          05 WS-ANIO-ANT     PIC X(4)     VALUE SPACES.               
-          05 WS-SEXO-ANT     PIC X        VALUE SPACES.               
-                                                                        
-      * TOTALIZADORES / CONTADORES *                                    
-       01 WS-TOTALES.                                                   
-          05 WS-CLI-SEX      PIC 9(3)     VALUE ZEROS.                
-          05 WS-CLI-ANIO     PIC 9(3)     VALUE ZEROS.                
-          05 WS-TOTAL-LEIDOS PIC 9(3)     VALUE ZEROS.                
-          05 WS-TOTAL-IMPRES PIC 9(3)     VALUE ZEROS.                
-                                                                        
-       77 WS-MASCARA         PIC Z(3)      VALUE ZEROS.                
+      * ANIO DE NACIMIENTO DEL REGISTRO ACTUAL DEL CURSOR *
+       01 WS-ANIO-NAC        PIC X(4)     VALUE SPACES.
+
+      * DECADA DE NACIMIENTO DEL REGISTRO ACTUAL (CORTE INTERMEDIO) *
+       01 WS-DECADA-ACTUAL   PIC X(4)     VALUE SPACES.
+       01 WS-DECADA-FIN      PIC 9(04)    VALUE ZEROS.
+       01 WS-DECADA-TXT      PIC X(09)    VALUE SPACES.
+
+      * CONTROL DE LINEAS IMPRESAS POR CAMBIO DE CURSOR
+       01 WS-DATO-ANTERIOR.
+          05 WS-DECADA-ANT   PIC X(4)     VALUE SPACES.
+          05 WS-DECADA-ANT-NUM REDEFINES WS-DECADA-ANT
+                             PIC 9(04).
+          05 WS-ANIO-ANT     PIC X(4)     VALUE SPACES.
+          05 WS-SEXO-ANT     PIC X        VALUE SPACES.
+
+      * TOTALIZADORES / CONTADORES *
+       01 WS-TOTALES.
+          05 WS-CLI-DECADA   PIC 9(09)    VALUE ZEROS.
+          05 WS-CLI-SEX      PIC 9(09)    VALUE ZEROS.
+          05 WS-CLI-ANIO     PIC 9(09)    VALUE ZEROS.
+          05 WS-TOTAL-LEIDOS PIC 9(09)    VALUE ZEROS.
+          05 WS-TOTAL-IMPRES PIC 9(09)    VALUE ZEROS.
+          05 WS-GRAN-TOTAL-CLI PIC 9(09)  VALUE ZEROS.
+
+      * TOTAL DE REGISTROS SEGUN DB2, PARA CONTRASTAR CONTRA LO LEIDO *
+       01 WS-CONTEO-TOTAL    PIC S9(09)   COMP   VALUE ZEROS.
+
+      * INDICADOR DE CUAL CONSULTA SQL ESTA EN CURSO, PARA QUE            *
+      * 2400-CERRAR-CURSOR IDENTIFIQUE CORRECTAMENTE DONDE OCURRIO UN     *
+      * ERROR ENTRE LAS CONSULTAS DE PRE-CARGA Y EL CURSOR ITEM           *
+       01 WS-SW-CONSULTA     PIC X(01)    VALUE SPACE.
+          88 WS-CONSULTA-CONTEO           VALUE '1'.
+          88 WS-CONSULTA-DUPLIC           VALUE '2'.
+          88 WS-CONSULTA-ANIOS            VALUE '3'.
+          88 WS-CONSULTA-ITEM             VALUE '4'.
+
+      * HOST VARS DEL CURSOR DUPLIC (NROCLI CON MAS DE UNA APARICION) *
+       01 WS-DUP-NROCLI-SQL  PIC S9(09)   COMP   VALUE ZEROS.
+
+      * TABLA DE NROCLI DUPLICADOS DETECTADOS, PARA EL LISTADO FINAL *
+       01 WS-TABLA-DUPLICADOS.
+          05 WS-DUP-NROCLI   PIC S9(09)   COMP
+                             OCCURS 999 TIMES
+                             INDEXED BY WS-DUP-IDX.
+       01 WS-CANT-DUP        PIC 9(03)    COMP   VALUE ZEROS.
+
+      * HOST VARS DEL CURSOR ANIOS (TOTAL DE CLIENTES POR ANIO, PARA EL *
+      * PORCENTAJE DEL CORTE INFERIOR SOBRE EL CORTE SUPERIOR)          *
+       01 WS-TAB-ANIO-KEY-SQL  PIC X(04)        VALUE SPACES.
+       01 WS-TAB-ANIO-CANT-SQL PIC S9(09) COMP   VALUE ZEROS.
+
+      * TABLA DE TOTALES POR ANIO, CARGADA ANTES DE ABRIR EL CURSOR ITEM *
+       01 WS-TABLA-ANIOS.
+          05 WS-TAB-ANIO-REG OCCURS 999 TIMES
+                             INDEXED BY WS-TAB-ANIO-IDX.
+             10 WS-TAB-ANIO-KEY  PIC X(04).
+             10 WS-TAB-ANIO-CANT PIC 9(09).
+       01 WS-CANT-TAB-ANIOS  PIC 9(03)    COMP   VALUE ZEROS.
+       01 WS-ANIO-TOTAL-LOOKUP PIC 9(09)         VALUE ZEROS.
+
+       77 WS-MASCARA         PIC Z(8)9     VALUE ZEROS.
                                                                         
       * ACTIVACION SQLCODE + VARIABLES DCLGEN *                         
                 EXEC SQL INCLUDE SQLCA END-EXEC.                        
                 EXEC SQL INCLUDE TBCURCLI END-EXEC.                     
                                                                         
-      * CURSOR CLIENTE DUPLICADO *                                      
-                                                                        
+      * CURSOR CLIENTE DUPLICADO *
+      ******************************************************************
+      * DEVUELVE LOS NROCLI CON MAS DE UNA APARICION EN LA CONSULTA     *
+      * BASE, PARA EL LISTADO DE EXCEPCIONES DE 3000-I-FINAL            *
+      ******************************************************************
+           EXEC SQL
+             DECLARE DUPLIC CURSOR FOR
+               SELECT NROCLI
+                    FROM KC02803.TBCURCLI
+                    WHERE FECNAC BETWEEN :WS-FIL-FEC-DESDE
+                                     AND :WS-FIL-FEC-HASTA
+                      AND (SEXO = :WS-FIL-SEXO OR :WS-FIL-SEXO = ' ')
+                    GROUP BY NROCLI
+                    HAVING COUNT(*) > 1
+                    ORDER BY NROCLI
+           END-EXEC.
+
+      ******************************************************************
+      * CURSOR DE TOTALES POR ANIO, USADO PARA EL PORCENTAJE DEL CORTE *
+      * DE SEXO SOBRE EL TOTAL DEL ANIO AL QUE PERTENECE               *
+      ******************************************************************
+           EXEC SQL
+             DECLARE ANIOS CURSOR FOR
+               SELECT SUBSTR(FECNAC,1,4),
+                      COUNT(*)
+                    FROM KC02803.TBCURCLI
+                    WHERE FECNAC BETWEEN :WS-FIL-FEC-DESDE
+                                     AND :WS-FIL-FEC-HASTA
+                      AND (SEXO = :WS-FIL-SEXO OR :WS-FIL-SEXO = ' ')
+                    GROUP BY SUBSTR(FECNAC,1,4)
+                    ORDER BY SUBSTR(FECNAC,1,4)
+           END-EXEC.
+
       ******************************************************************
       * LA QUERY RETORNA LAS COLUMNAS SELECCIONADAS DE CADA REGISTRO Y *
       * ORDENADO EL RESULTADO POR EL CORTE SUPERIOR Y LUEGO INFERIOR   *
       ******************************************************************
-           EXEC SQL                                                     
-             DECLARE ITEM CURSOR FOR                                    
-               SELECT NROCLI,                                           
-                      NOMAPE,                                           
-                      FECNAC,                                           
-                      SEXO                                              
-                    FROM KC02803.TBCURCLI                               
-                    ORDER BY FECNAC ASC,                                
-                             SEXO                                       
-           END-EXEC.                                                    
+           EXEC SQL
+             DECLARE ITEM CURSOR FOR
+               SELECT NROCLI,
+                      NOMAPE,
+                      FECNAC,
+                      SEXO
+                    FROM KC02803.TBCURCLI
+                    WHERE FECNAC BETWEEN :WS-FIL-FEC-DESDE
+                                     AND :WS-FIL-FEC-HASTA
+                      AND (SEXO = :WS-FIL-SEXO OR :WS-FIL-SEXO = ' ')
+                      AND (:WS-RST-ANIO = ' '
+                           OR SUBSTR(FECNAC,1,4) > :WS-RST-ANIO
+                           OR (SUBSTR(FECNAC,1,4) = :WS-RST-ANIO
+                               AND SEXO > :WS-RST-SEXO)
+                           OR (SUBSTR(FECNAC,1,4) = :WS-RST-ANIO
+                               AND SEXO = :WS-RST-SEXO
+                               AND NROCLI > :WS-RST-NROCLI))
+                    ORDER BY FECNAC ASC,
+                             SEXO,
+                             NROCLI
+           END-EXEC.
                                                                         
       * COPY ARCHIVO DE SALIDA *                                        
                                                                         
@@ -116,18 +352,21 @@
       ******************************************************************
        PROCEDURE DIVISION.                                              
       ******************************************************************
-       DECLARATIVES.                                                    
-       ERROR-FILES SECTION.                                             
-            USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.               
-       MANEJADOR-PROCESO.                                               
-            IF WS-WRITE-SFILE                                           
-               SET WS-CLOSE-SFILE TO TRUE                               
-               CLOSE SALIDA                                             
-            END-IF                                                      
-            DISPLAY WS-ACCION WS-CODE-SAL                               
-            SET WS-PGM-FIN TO TRUE                                      
-            GO TO 2000-F-PROCESO.                                       
-       END DECLARATIVES.                                                
+       DECLARATIVES.
+       ERROR-FILES SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON OUTPUT.
+       MANEJADOR-PROCESO.
+            PERFORM 9100-MANEJAR-ERROR-ARCHIVO.
+
+      * UN REINICIO ABRE SALIDA/EXTR-FILE EN EXTEND EN LUGAR DE OUTPUT
+      * (VER 2100-ABRIR-RECURSOS); EL DECLARATIVO ON OUTPUT DE ARRIBA NO
+      * CUBRE ERRORES DE ESCRITURA SOBRE UN ARCHIVO ABIERTO EN EXTEND, ASI
+      * QUE UNA CORRIDA REINICIADA NECESITA SU PROPIO DECLARATIVO
+       ERROR-FILES-EXTEND SECTION.
+            USE AFTER STANDARD ERROR PROCEDURE ON EXTEND.
+       MANEJADOR-PROCESO-EXTEND.
+            PERFORM 9100-MANEJAR-ERROR-ARCHIVO.
+       END DECLARATIVES.
                                                                         
            EXEC SQL                                                     
              WHENEVER SQLERROR GO TO 2400-CERRAR-CURSOR                 
@@ -152,17 +391,66 @@
       * EVALUATE TRUE SE MANEJA EL FLUJO DE EJECUCION Y MENSAJES       *
       ******************************************************************
                                                                         
-       1000-I-INICIO.                                                   
-                                                                        
-           ACCEPT WS-FECHA    FROM DATE        *> MANEJO DE LA FECHA    
-           MOVE   WS-FECHA-AA TO WS-AA                                  
-           MOVE   WS-FECHA-MM TO WS-MM                                  
-           MOVE   WS-FECHA-DD TO WS-DD                                  
-                                                                        
+       1000-I-INICIO.
+
+           ACCEPT WS-FECHA    FROM DATE        *> MANEJO DE LA FECHA
+           MOVE   WS-FECHA-AA TO WS-AA
+           MOVE   WS-FECHA-MM TO WS-MM
+           MOVE   WS-FECHA-DD TO WS-DD
+
            INITIALIZE WS-TOTAL-LEIDOS          *> LIMPIAR TOTALES GRALES
-                      WS-TOTAL-IMPRES                                   
-           .                                                            
-       1000-F-INICIO.   EXIT.                                           
+                      WS-TOTAL-IMPRES
+
+           PERFORM 1100-LEER-PARAMETROS        *> FILTRO DE LA CORRIDA
+           .
+       1000-F-INICIO.   EXIT.
+
+      ******************************************************************
+      * 1100-LEER-PARAMETROS : LEE LA TARJETA DE PARAMETROS OPCIONAL    *
+      * (ANIO DESDE / ANIO HASTA / SEXO) Y ARMA LAS VARIABLES HOST DEL  *
+      * WHERE DEL CURSOR ITEM, ADEMAS DEL TEXTO DE FILTRO PARA TITULO   *
+      ******************************************************************
+       1100-LEER-PARAMETROS.
+
+           OPEN INPUT PARM-FILE
+
+           IF WS-FSP-OK
+              READ PARM-FILE
+              IF WS-FSP-OK
+                 IF REG-PARM-ANIO-DESDE NOT = ZEROS
+                    MOVE REG-PARM-ANIO-DESDE TO WS-FIL-ANIO-DESDE
+                 END-IF
+                 IF REG-PARM-ANIO-HASTA NOT = ZEROS
+                    MOVE REG-PARM-ANIO-HASTA TO WS-FIL-ANIO-HASTA
+                 END-IF
+                 IF REG-PARM-SEXO NOT = SPACE
+                    MOVE REG-PARM-SEXO      TO WS-FIL-SEXO
+                 END-IF
+              END-IF
+              CLOSE PARM-FILE
+           END-IF
+
+           MOVE WS-FIL-ANIO-DESDE TO WS-FIL-FEC-DESDE(1:4)
+           MOVE '-01-01'          TO WS-FIL-FEC-DESDE(5:6)
+           MOVE WS-FIL-ANIO-HASTA TO WS-FIL-FEC-HASTA(1:4)
+           MOVE '-12-31'          TO WS-FIL-FEC-HASTA(5:6)
+
+           IF WS-FIL-SEXO = SPACE
+              MOVE 'TODOS' TO WS-FIL-SEXO-TXT
+           ELSE
+              MOVE WS-FIL-SEXO TO WS-FIL-SEXO-TXT
+           END-IF
+
+           MOVE SPACES TO WS-TIT-FILTRO-TXT
+           STRING 'ANIOS '           DELIMITED BY SIZE
+                  WS-FIL-ANIO-DESDE  DELIMITED BY SIZE
+                  ' A '              DELIMITED BY SIZE
+                  WS-FIL-ANIO-HASTA  DELIMITED BY SIZE
+                  '  SEXO: '         DELIMITED BY SIZE
+                  WS-FIL-SEXO-TXT    DELIMITED BY SIZE
+             INTO WS-TIT-FILTRO-TXT
+           END-STRING
+           EXIT PARAGRAPH.
                                                                         
       ******************************************************************
       *                 CUERPO PRINCIPAL DE PROCESOS                   *
@@ -170,95 +458,275 @@
                                                                         
        2000-I-PROCESO.                                                  
                                                                         
-           PERFORM 2100-ABRIR-RECURSOS                                  
-           PERFORM 2200-LEER-CURSOR                                     
-                                                                        
+           PERFORM 2100-ABRIR-RECURSOS
+           PERFORM 2200-LEER-CURSOR
+
+      *> ---------------| INICIO PERFORM CORTE DECADA |-----------------*
+
+           PERFORM UNTIL WS-PGM-FIN
+
+             MOVE WS-DECADA-ACTUAL TO WS-DECADA-ANT  *> MOVER KEY DECADA
+             COMPUTE WS-DECADA-FIN = WS-DECADA-ANT-NUM + 9
+             STRING WS-DECADA-ANT DELIMITED BY SIZE
+                    '-'           DELIMITED BY SIZE
+                    WS-DECADA-FIN DELIMITED BY SIZE
+               INTO WS-DECADA-TXT
+             END-STRING
+
+             INITIALIZE WS-CLI-DECADA
+
+             SET WS-LINEA-SUBTITULO-DECADA TO TRUE *> IMPRIMIR SUBTITULO
+             PERFORM 2300-GRABAR-SALIDA
+
       *> -----------------| INICIO PERFORM EXTERIOR |------------------*
-                                                                        
-           PERFORM UNTIL WS-PGM-FIN                                     
-                                                                        
-             MOVE WS-ANIO-NAC TO WS-ANIO-ANT      *> MOVER KEY SUPERIOR 
-                                                                        
-             INITIALIZE WS-CLI-ANIO                                     
-                                                                        
+
+           PERFORM UNTIL WS-DECADA-ACTUAL NOT = WS-DECADA-ANT
+                         OR WS-PGM-FIN
+
+             MOVE WS-ANIO-NAC TO WS-ANIO-ANT      *> MOVER KEY SUPERIOR
+
+             INITIALIZE WS-CLI-ANIO
+
              SET WS-LINEA-SUBTITULO TO TRUE        *> IMPRIMIR SUBTITULO
-             PERFORM 2300-GRABAR-SALIDA                                 
-                                                                        
+             PERFORM 2300-GRABAR-SALIDA
+
       *> --------------| INICIO PERFORM CORTE SUPERIOR |---------------*
-                                                                        
-           PERFORM UNTIL WS-ANIO-NAC NOT = WS-ANIO-ANT OR WS-PGM-FIN    
-                                                                        
+
+           PERFORM UNTIL WS-ANIO-NAC NOT = WS-ANIO-ANT OR WS-PGM-FIN
+
              MOVE WT-SEXO    TO WS-SEXO-ANT        *> MOVER KEY INFERIOR
-                                                                        
-             INITIALIZE WS-CLI-SEX                                      
-                                                                        
-             SET WS-LINEA-SUBTITULO-2 TO TRUE     *> IMPRIMIR SUBTITULO 
-             PERFORM 2300-GRABAR-SALIDA                                 
-                                                                        
+
+             INITIALIZE WS-CLI-SEX
+
+             SET WS-LINEA-SUBTITULO-2 TO TRUE     *> IMPRIMIR SUBTITULO
+             PERFORM 2300-GRABAR-SALIDA
+
              SET WS-LINEA-COLUMNAS TO TRUE          *> IMPRIMIR COLUMNAS
-             PERFORM 2300-GRABAR-SALIDA                                 
-                                                                        
+             PERFORM 2300-GRABAR-SALIDA
+
       *> --------------| INICIO PERFORM CORTE INFERIOR |---------------*
-                                                                        
-             PERFORM UNTIL WS-ANIO-NAC NOT = WS-ANIO-ANT OR             
-                           WT-SEXO     NOT = WS-SEXO-ANT OR WS-PGM-FIN  
-                                                                        
-               ADD 1  TO WS-CLI-SEX                                     
-               ADD 1  TO WS-CLI-ANIO                                    
-               ADD 1  TO WS-TOTAL-IMPRES                                
-                                                                        
-               SET WS-LINEA-DETALLE  TO TRUE       *> IMPRIMIR DETALLES 
-               PERFORM 2300-GRABAR-SALIDA                               
-                                                                        
-               SET WS-FETCH-CURSOR   TO TRUE       *> LECTURA SIGUIENTE 
-               PERFORM 2200-LEER-CURSOR                                 
-                                                                        
-               END-PERFORM *> ---| FINAL PERFORM CORTE INFERIOR |--- <* 
-                                                                        
+
+             PERFORM UNTIL WS-ANIO-NAC NOT = WS-ANIO-ANT OR
+                           WT-SEXO     NOT = WS-SEXO-ANT OR WS-PGM-FIN
+
+               ADD 1  TO WS-CLI-SEX
+               ADD 1  TO WS-CLI-ANIO
+               ADD 1  TO WS-TOTAL-IMPRES
+               ADD 1  TO WS-GRAN-TOTAL-CLI
+
+               SET WS-LINEA-DETALLE  TO TRUE       *> IMPRIMIR DETALLES
+               PERFORM 2300-GRABAR-SALIDA
+
+               SET WS-FETCH-CURSOR   TO TRUE       *> LECTURA SIGUIENTE
+               PERFORM 2200-LEER-CURSOR
+
+               END-PERFORM *> ---| FINAL PERFORM CORTE INFERIOR |--- <*
+
                SET WS-LINEA-SUBTOTAL TO TRUE        *> IMPRIMIR SUBTOTAL
-               PERFORM 2300-GRABAR-SALIDA                               
-                                                                        
-             END-PERFORM *> -----| FINAL PERFORM CORTE SUPERIOR |--- <* 
-                                                                        
-             SET WS-LINEA-TOTALES    TO TRUE        *> IMPRIMIR TOTALES 
-             PERFORM 2300-GRABAR-SALIDA                                 
-                                                                        
-           END-PERFORM *> -------| FINAL PERFORM EXTERIOR |--------- <* 
-           EXIT PARAGRAPH.                                              
-                                                                        
-       2100-ABRIR-RECURSOS.                                             
-                                                                        
-           SET  WS-OPEN-SFILE TO TRUE        *> APERTURA ARCHIVO SALIDA 
-           OPEN OUTPUT SALIDA                                           
-                                                                        
-           SET WS-OPEN-CURSOR TO TRUE         *> APERTURA DE CURSOR     
-           EXEC SQL OPEN ITEM END-EXEC                                  
+               PERFORM 2300-GRABAR-SALIDA
+
+             END-PERFORM *> -----| FINAL PERFORM CORTE SUPERIOR |--- <*
+
+             SET WS-LINEA-TOTALES    TO TRUE        *> IMPRIMIR TOTALES
+             PERFORM 2300-GRABAR-SALIDA
+
+             ADD WS-CLI-ANIO TO WS-CLI-DECADA
+
+           END-PERFORM *> -------| FINAL PERFORM EXTERIOR |--------- <*
+
+             SET WS-LINEA-TOTAL-DECADA TO TRUE     *> TOTAL DE LA DECADA
+             PERFORM 2300-GRABAR-SALIDA
+
+           END-PERFORM *> -----| FINAL PERFORM CORTE DECADA |------- <*
            EXIT PARAGRAPH.                                              
                                                                         
-       2200-LEER-CURSOR.                                                
-                                                                        
-           SET WS-FETCH-CURSOR TO TRUE                                  
-                                                                        
-               EXEC SQL FETCH ITEM                                      
-                   INTO :WT-NROCLI,                                     
-                        :WT-NOMAPE,                                     
-                        :WT-FECNAC,                                     
-                        :WT-SEXO                                        
-               END-EXEC                                                 
-                                                                        
-           MOVE WT-FECNAC(1:4) TO WS-ANIO-NAC       *> CAPTURA SOLO ANIO
-           ADD 1 TO WS-TOTAL-LEIDOS                                     
-           EXIT PARAGRAPH.                                              
-                                                                        
-       2300-GRABAR-SALIDA.                                              
+       2100-ABRIR-RECURSOS.
+
+           PERFORM 2150-LEER-RESTART         *> PUNTO DE REINICIO ANTERIOR
+
+      *> LOS PORCENTAJES DE SUBTOTAL/TOTAL SE CALCULAN SOBRE EL TOTAL
+      *> COMPLETO DE LA TABLA (WS-CONTEO-TOTAL/WS-ANIO-TOTAL-LOOKUP, SIN
+      *> PREDICADO DE REINICIO), PERO LOS ACUMULADORES WS-CLI-SEX/ANIO/
+      *> DECADA SOLO CUENTAN LO LEIDO EN ESTA CORRIDA; EN UNA CORRIDA
+      *> REINICIADA ESO DARIA PORCENTAJES SUBESTIMADOS, POR LO QUE SE
+      *> OMITEN EN ESE CASO, IGUAL QUE LA VALIDACION DE 3000-I-FINAL
+           IF WS-RST-ANIO NOT = SPACES
+              DISPLAY 'CORRIDA REINICIADA DESDE CHECKPOINT: LOS '
+                      'PORCENTAJES DE SUBTOTAL/TOTAL NO SE CALCULAN '
+                      'EN ESTA CORRIDA'
+           END-IF
+
+      *> UN REINICIO RETOMA EL CURSOR ITEM A PARTIR DEL CHECKPOINT, ASI
+      *> QUE SALIDA/EXTR-FILE DEBEN EXTENDERSE EN LUGAR DE TRUNCARSE, O
+      *> SE PERDERIA TODO LO YA IMPRESO/EXTRAIDO POR LA CORRIDA ANTERIOR
+           SET  WS-OPEN-SFILE TO TRUE        *> APERTURA ARCHIVO SALIDA
+           IF WS-RST-ANIO = SPACES
+              OPEN OUTPUT SALIDA
+              OPEN OUTPUT EXTR-FILE          *> APERTURA EXTRACTO PLANO
+           ELSE
+              OPEN EXTEND SALIDA
+              OPEN EXTEND EXTR-FILE
+           END-IF
+
+           OPEN OUTPUT RESTART-OUT           *> LOG DE CHECKPOINTS NUEVO
+
+           OPEN OUTPUT ERR-LOG                *> LOG DE ERRORES SQL/ARCHIVOS
+
+           SET WS-CONSULTA-CONTEO TO TRUE    *> IDENTIFICA LA CONSULTA ACTUAL
+           SET WS-OPEN-CURSOR TO TRUE        *> CONTEO PREVIO DE CONTROL
+           EXEC SQL
+             SELECT COUNT(*)
+                  INTO :WS-CONTEO-TOTAL
+                  FROM KC02803.TBCURCLI
+                  WHERE FECNAC BETWEEN :WS-FIL-FEC-DESDE
+                                   AND :WS-FIL-FEC-HASTA
+                    AND (SEXO = :WS-FIL-SEXO OR :WS-FIL-SEXO = ' ')
+           END-EXEC
+
+      *> EL FIN DE DATOS DE LOS CURSORES DE PRE-CARGA NO DEBE CORTAR EL
+      *> PROGRAMA, POR LO QUE EL GO TO DE 2400-CERRAR-CURSOR SE SUSPENDE
+      *> MIENTRAS SE RECORREN, Y SE RESTABLECE ANTES DE ABRIR ITEM
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+
+           SET WS-CONSULTA-DUPLIC TO TRUE    *> IDENTIFICA LA CONSULTA ACTUAL
+           SET WS-OPEN-CURSOR TO TRUE       *> PRE-CARGA NROCLI DUPLICADOS
+           EXEC SQL OPEN DUPLIC END-EXEC
+
+           SET WS-FETCH-CURSOR TO TRUE
+           EXEC SQL FETCH DUPLIC INTO :WS-DUP-NROCLI-SQL END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-CANT-DUP >= 999
+              ADD 1 TO WS-CANT-DUP
+              SET WS-DUP-IDX TO WS-CANT-DUP
+              MOVE WS-DUP-NROCLI-SQL TO WS-DUP-NROCLI(WS-DUP-IDX)
+              EXEC SQL FETCH DUPLIC INTO :WS-DUP-NROCLI-SQL END-EXEC
+           END-PERFORM
+
+           IF WS-CANT-DUP >= 999 AND SQLCODE = 0
+              DISPLAY 'ATENCION: MAS DE 999 NROCLI DUPLICADOS - EL '
+                      'LISTADO DE EXCEPCIONES SE TRUNCA EN WS-TABLA-'
+                      'DUPLICADOS'
+           END-IF
+
+           SET WS-CLOSE-CURSOR TO TRUE
+           EXEC SQL CLOSE DUPLIC END-EXEC
+
+           SET WS-CONSULTA-ANIOS TO TRUE     *> IDENTIFICA LA CONSULTA ACTUAL
+           SET WS-OPEN-CURSOR TO TRUE        *> PRE-CARGA TOTALES POR ANIO
+           EXEC SQL OPEN ANIOS END-EXEC
+
+           SET WS-FETCH-CURSOR TO TRUE
+           EXEC SQL FETCH ANIOS INTO :WS-TAB-ANIO-KEY-SQL,
+                                      :WS-TAB-ANIO-CANT-SQL
+           END-EXEC
+           PERFORM UNTIL SQLCODE NOT = 0 OR WS-CANT-TAB-ANIOS >= 999
+              ADD 1 TO WS-CANT-TAB-ANIOS
+              SET WS-TAB-ANIO-IDX TO WS-CANT-TAB-ANIOS
+              MOVE WS-TAB-ANIO-KEY-SQL
+                TO WS-TAB-ANIO-KEY(WS-TAB-ANIO-IDX)
+              MOVE WS-TAB-ANIO-CANT-SQL
+                TO WS-TAB-ANIO-CANT(WS-TAB-ANIO-IDX)
+              EXEC SQL FETCH ANIOS INTO :WS-TAB-ANIO-KEY-SQL,
+                                         :WS-TAB-ANIO-CANT-SQL
+              END-EXEC
+           END-PERFORM
+
+           IF WS-CANT-TAB-ANIOS >= 999 AND SQLCODE = 0
+              DISPLAY 'ATENCION: MAS DE 999 ANIOS DE NACIMIENTO '
+                      'DISTINTOS - LA TABLA DE PORCENTAJES SE TRUNCA '
+                      'EN WS-TABLA-ANIOS'
+           END-IF
+
+           SET WS-CLOSE-CURSOR TO TRUE
+           EXEC SQL CLOSE ANIOS END-EXEC
+
+      *> EL FIN DE DATOS DEL CURSOR ITEM TAMBIEN QUEDA EN CONTINUE, IGUAL
+      *> QUE LOS CURSORES DE PRE-CARGA: 2200-LEER-CURSOR VERIFICA EL
+      *> SQLCODE DESPUES DE CADA FETCH Y CIERRA EL CURSOR ALLI MISMO, EN
+      *> VEZ DE SALTAR CON GO TO A 2400-CERRAR-CURSOR, PORQUE ESE SALTO
+      *> SACABA DE GOLPE TODA LA PILA DE PERFORM UNTIL DEL CORTE DE
+      *> CONTROL Y SE PERDIAN EL ULTIMO SUBTOTAL/TOTAL/TOTAL-DECADA
+           SET WS-CONSULTA-ITEM TO TRUE       *> IDENTIFICA LA CONSULTA ACTUAL
+           SET WS-OPEN-CURSOR TO TRUE         *> APERTURA DE CURSOR
+           EXEC SQL OPEN ITEM END-EXEC
+           EXIT PARAGRAPH.
+
+      ******************************************************************
+      * 2150-LEER-RESTART : SI EXISTE UN CHECKPOINT DE UNA CORRIDA      *
+      * ANTERIOR, RETIENE EL ULTIMO NROCLI/ANIO/SEXO PROCESADO PARA     *
+      * QUE EL CURSOR ITEM RETOME LA LECTURA A PARTIR DE ESE PUNTO      *
+      ******************************************************************
+       2150-LEER-RESTART.
+
+           OPEN INPUT RESTART-IN
+           IF WS-FSRI-OK
+              READ RESTART-IN
+              PERFORM UNTIL NOT WS-FSRI-OK
+                 MOVE REG-RST-NROCLI-IN TO WS-RST-NROCLI
+                 MOVE REG-RST-ANIO-IN   TO WS-RST-ANIO
+                 MOVE REG-RST-SEXO-IN   TO WS-RST-SEXO
+                 READ RESTART-IN
+              END-PERFORM
+              CLOSE RESTART-IN
+           END-IF
+           EXIT PARAGRAPH.
+
+       2200-LEER-CURSOR.
+
+           SET WS-FETCH-CURSOR TO TRUE
+
+               EXEC SQL FETCH ITEM
+                   INTO :WT-NROCLI,
+                        :WT-NOMAPE,
+                        :WT-FECNAC,
+                        :WT-SEXO
+               END-EXEC
+
+           IF SQLCODE = 100
+              IF WS-TOTAL-LEIDOS = 0
+                 DISPLAY 'CONSULTA SIN RESULTADOS'
+              END-IF
+              SET WS-PGM-FIN      TO TRUE
+              SET WS-CLOSE-CURSOR TO TRUE
+              EXEC SQL CLOSE ITEM END-EXEC
+           ELSE
+              MOVE WT-FECNAC(1:4) TO WS-ANIO-NAC    *> CAPTURA SOLO ANIO
+              MOVE WS-ANIO-NAC    TO WS-DECADA-ACTUAL *> CAPTURA LA DECADA
+              MOVE '0'            TO WS-DECADA-ACTUAL(4:1)
+              ADD 1 TO WS-TOTAL-LEIDOS
+           END-IF
+           EXIT PARAGRAPH.
+
+      ******************************************************************
+      * 2260-BUSCAR-TOTAL-ANIO : BUSCA EN LA TABLA PRE-CARGADA POR EL   *
+      * CURSOR ANIOS EL TOTAL DE CLIENTES DEL ANIO DE WS-ANIO-ANT, PARA *
+      * CALCULAR EL PORCENTAJE DEL SUBTOTAL DE SEXO SOBRE ESE TOTAL     *
+      ******************************************************************
+       2260-BUSCAR-TOTAL-ANIO.
+
+           MOVE ZEROS TO WS-ANIO-TOTAL-LOOKUP
+           SET WS-TAB-ANIO-IDX TO 1
+           PERFORM UNTIL WS-TAB-ANIO-IDX > WS-CANT-TAB-ANIOS
+              IF WS-TAB-ANIO-KEY(WS-TAB-ANIO-IDX) = WS-ANIO-ANT
+                 MOVE WS-TAB-ANIO-CANT(WS-TAB-ANIO-IDX)
+                   TO WS-ANIO-TOTAL-LOOKUP
+                 SET WS-TAB-ANIO-IDX TO WS-CANT-TAB-ANIOS
+              END-IF
+              SET WS-TAB-ANIO-IDX UP BY 1
+           END-PERFORM
+           EXIT PARAGRAPH.
+
+       2300-GRABAR-SALIDA.
                                                                         
            SET WS-WRITE-SFILE TO TRUE                                   
                                                                         
-           IF LINAGE-COUNTER = 1                                        
-              ADD 1              TO WS-NUM-PAG                          
-              WRITE REG-SALIDA   FROM WS-TITULO                         
-              WRITE REG-SALIDA   FROM WS-LINEA-VACIA                    
-           END-IF                                                       
+           IF LINAGE-COUNTER = 1
+              ADD 1              TO WS-NUM-PAG
+              MOVE WS-FECHA-IMPR TO WS-TIT-FECHA
+              MOVE WS-NUM-PAG    TO WS-TIT-PAGINA
+              WRITE REG-SALIDA   FROM WS-TITULO
+              WRITE REG-SALIDA   FROM WS-TITULO-FILTRO
+              WRITE REG-SALIDA   FROM WS-LINEA-VACIA
+           END-IF
                                                                         
            EVALUATE WT-SEXO                                             
              WHEN 'F'                                                   
@@ -269,70 +737,256 @@
                   MOVE 'OTRO     '   TO WS-SEXO-COPY                    
            END-EVALUATE                                                 
                                                                         
-           EVALUATE TRUE                                                
-             WHEN WS-LINEA-SUBTITULO                                    
-                  WRITE REG-SALIDA   FROM WS-SUBTITULO                  
+           EVALUATE TRUE
+             WHEN WS-LINEA-SUBTITULO-DECADA
+                  MOVE  WS-DECADA-TXT TO  WS-SUBT-DECADA
+                  WRITE REG-SALIDA   FROM WS-SUBTITULO-DECADA
+             WHEN WS-LINEA-TOTAL-DECADA
+                  MOVE  WS-DECADA-TXT  TO WS-SUBT-DECADA-2
+                  MOVE  WS-CLI-DECADA  TO WS-CLI-DECADA-2
+                  MOVE  ZEROS          TO WS-CLI-DECADA-PCT
+                  IF WS-CONTEO-TOTAL > 0 AND WS-RST-ANIO = SPACES
+                     COMPUTE WS-CLI-DECADA-PCT ROUNDED =
+                             (WS-CLI-DECADA / WS-CONTEO-TOTAL) * 100
+                  END-IF
+                  WRITE REG-SALIDA   FROM WS-TOTAL-DECADA
+             WHEN WS-LINEA-SUBTITULO
+                  MOVE  WS-ANIO-ANT  TO   WS-SUBT-ANIO
+                  WRITE REG-SALIDA   FROM WS-SUBTITULO
              WHEN WS-LINEA-SUBTITULO-2                                  
                   MOVE  WS-SEXO-COPY TO   WS-SEXO-COP2                  
                   WRITE REG-SALIDA   FROM WS-SUBTITULO-2                
              WHEN WS-LINEA-COLUMNAS                                     
                   WRITE REG-SALIDA   FROM WS-COLUMNAS                   
-             WHEN WS-LINEA-DETALLE                                      
-                  MOVE WT-NROCLI     TO   REG-NROCLI                    
-                  MOVE WT-NOMAPE     TO   REG-NOMAPE                    
-                  MOVE WT-FECNAC     TO   REG-FECNAC                    
-                  MOVE WT-SEXO       TO   REG-SEXO                      
-                  WRITE REG-SALIDA   FROM WS-REG-SALIDA                 
-             WHEN WS-LINEA-SUBTOTAL                                     
-                  MOVE WS-CLI-SEX    TO   WS-CLI-SEX-2                  
-                  WRITE REG-SALIDA   FROM WS-SUBTOTALES                 
-             WHEN WS-LINEA-TOTALES                                      
-                  MOVE WS-ANIO-ANT   TO   WS-ANIO-NA-2                  
-                  MOVE WS-CLI-ANIO   TO   WS-CLI-ANIO2                  
-                  WRITE REG-SALIDA   FROM WS-TOTALES-COPY               
-           END-EVALUATE                                                 
+             WHEN WS-LINEA-DETALLE
+                  MOVE WT-NROCLI     TO   REG-NROCLI
+                  MOVE WT-NOMAPE     TO   REG-NOMAPE
+                  MOVE WT-FECNAC     TO   REG-FECNAC
+                  MOVE WT-SEXO       TO   REG-SEXO
+                  WRITE REG-SALIDA   FROM WS-REG-SALIDA
+
+                  MOVE WT-NROCLI     TO   WS-EXT-NROCLI *> EXTRACTO PLANO
+                  MOVE WT-NOMAPE     TO   WS-EXT-NOMAPE
+                  MOVE WT-FECNAC     TO   WS-EXT-FECNAC
+                  MOVE WT-SEXO       TO   WS-EXT-SEXO
+                  MOVE WS-CLI-SEX    TO   WS-EXT-CLI-SEX
+                  MOVE WS-CLI-ANIO   TO   WS-EXT-CLI-ANIO
+                  WRITE REG-EXTRACTO FROM WS-REG-EXTR
+                  ADD 1 TO WS-CKP-CONTADOR
+                  IF WS-CKP-CONTADOR >= WS-CKP-INTERVALO
+                     PERFORM 2350-GRABAR-CHECKPOINT
+                  END-IF
+             WHEN WS-LINEA-SUBTOTAL
+                  PERFORM 2260-BUSCAR-TOTAL-ANIO
+                  MOVE WS-CLI-SEX    TO   WS-CLI-SEX-2
+                  MOVE ZEROS         TO   WS-CLI-SEX-PCT
+                  IF WS-ANIO-TOTAL-LOOKUP > 0 AND WS-RST-ANIO = SPACES
+                     COMPUTE WS-CLI-SEX-PCT ROUNDED =
+                             (WS-CLI-SEX / WS-ANIO-TOTAL-LOOKUP) * 100
+                  END-IF
+                  WRITE REG-SALIDA   FROM WS-SUBTOTALES
+             WHEN WS-LINEA-TOTALES
+                  MOVE WS-ANIO-ANT   TO   WS-ANIO-NA-2
+                  MOVE WS-CLI-ANIO   TO   WS-CLI-ANIO2
+                  MOVE ZEROS         TO   WS-CLI-ANIO-PCT
+                  IF WS-CONTEO-TOTAL > 0 AND WS-RST-ANIO = SPACES
+                     COMPUTE WS-CLI-ANIO-PCT ROUNDED =
+                             (WS-CLI-ANIO / WS-CONTEO-TOTAL) * 100
+                  END-IF
+                  WRITE REG-SALIDA   FROM WS-TOTALES-COPY
+             WHEN WS-LINEA-GRAN-TOTAL
+                  MOVE WS-GRAN-TOTAL-CLI TO WS-GRAN-TOTAL-2
+                  WRITE REG-SALIDA   FROM WS-GRAN-TOTAL-COPY
+             WHEN WS-LINEA-EXC-TITULO
+                  WRITE REG-SALIDA   FROM WS-EXC-TITULO-COPY
+             WHEN WS-LINEA-EXCEPCION
+                  MOVE WS-DUP-NROCLI(WS-DUP-IDX) TO WS-EXC-NROCLI
+                  WRITE REG-SALIDA   FROM WS-EXCEPCION
+           END-EVALUATE
                                                                         
            WRITE REG-SALIDA          FROM WS-LINEA-VACIA                
                                                                         
-           IF WS-FSS-OK                                                 
-              SET WS-FETCH-CURSOR    TO TRUE                            
-           END-IF                                                       
-           EXIT PARAGRAPH.                                              
-                                                                        
-       2400-CERRAR-CURSOR.                                              
-                                                                        
-           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.                
-                                                                        
-           IF SQLCODE < 0                                               
-               IF WS-FETCH-CURSOR                                       
-                 SET WS-CLOSE-CURSOR TO TRUE                            
-                 EXEC SQL CLOSE ITEM END-EXEC                           
-               END-IF                                                   
-               DISPLAY WS-ACCION SQLCODE                                
-               MOVE 9999 TO RETURN-CODE                                 
-           ELSE                                                         
-               IF WS-TOTAL-LEIDOS = 0                                   
-                 DISPLAY 'CONSULTA SIN RESULTADOS'                      
-               END-IF                                                   
-               SET WS-PGM-FIN      TO TRUE                              
-               SET WS-CLOSE-CURSOR TO TRUE                              
-               EXEC SQL CLOSE ITEM END-EXEC                             
-           END-IF                                                       
-           EXIT PARAGRAPH.                                              
+           IF WS-FSS-OK
+              SET WS-FETCH-CURSOR    TO TRUE
+           END-IF
+           EXIT PARAGRAPH.
+
+      ******************************************************************
+      * 2350-GRABAR-CHECKPOINT : CADA WS-CKP-INTERVALO DETALLES GRABA   *
+      * EL ULTIMO NROCLI/ANIO/SEXO PROCESADO EN EL LOG DE REINICIO      *
+      ******************************************************************
+       2350-GRABAR-CHECKPOINT.
+
+           MOVE WT-NROCLI       TO REG-RST-NROCLI-OUT
+           MOVE WS-ANIO-ANT     TO REG-RST-ANIO-OUT
+           MOVE WS-SEXO-ANT     TO REG-RST-SEXO-OUT
+           WRITE REG-RESTART-OUT
+
+           MOVE ZEROS TO WS-CKP-CONTADOR
+           EXIT PARAGRAPH.
+
+      ******************************************************************
+      * 2400-CERRAR-CURSOR : DESTINO DEL WHENEVER SQLERROR, COMUN A     *
+      * LAS CUATRO CONSULTAS SQL DEL PROGRAMA (CONTEO, DUPLIC, ANIOS E  *
+      * ITEM); EL FIN DE DATOS NORMAL DE CADA UNA SE RESUELVE EN SU     *
+      * PROPIO PUNTO DE FETCH Y NUNCA LLEGA AQUI                        *
+      ******************************************************************
+       2400-CERRAR-CURSOR.
+
+           EXEC SQL WHENEVER SQLERROR CONTINUE END-EXEC.
+
+           IF WS-CONSULTA-ITEM AND WS-FETCH-CURSOR
+              SET WS-CLOSE-CURSOR TO TRUE
+              EXEC SQL CLOSE ITEM END-EXEC
+           END-IF
+           EVALUATE TRUE
+             WHEN WS-CONSULTA-CONTEO
+                  MOVE 'CONTEO COUNT(*) TBCURCLI' TO WS-ACCION
+             WHEN WS-CONSULTA-DUPLIC AND WS-OPEN-CURSOR
+                  MOVE 'APERTURA CURSOR DUPLIC' TO WS-ACCION
+             WHEN WS-CONSULTA-DUPLIC AND WS-FETCH-CURSOR
+                  MOVE 'FETCH CURSOR DUPLIC'    TO WS-ACCION
+             WHEN WS-CONSULTA-DUPLIC AND WS-CLOSE-CURSOR
+                  MOVE 'CIERRE CURSOR DUPLIC'   TO WS-ACCION
+             WHEN WS-CONSULTA-ANIOS AND WS-OPEN-CURSOR
+                  MOVE 'APERTURA CURSOR ANIOS'  TO WS-ACCION
+             WHEN WS-CONSULTA-ANIOS AND WS-FETCH-CURSOR
+                  MOVE 'FETCH CURSOR ANIOS'     TO WS-ACCION
+             WHEN WS-CONSULTA-ANIOS AND WS-CLOSE-CURSOR
+                  MOVE 'CIERRE CURSOR ANIOS'    TO WS-ACCION
+             WHEN WS-CONSULTA-ITEM AND WS-OPEN-CURSOR
+                  MOVE 'APERTURA CURSOR ITEM'   TO WS-ACCION
+             WHEN WS-CONSULTA-ITEM AND WS-FETCH-CURSOR
+                  MOVE 'FETCH CURSOR ITEM'      TO WS-ACCION
+             WHEN WS-CONSULTA-ITEM AND WS-CLOSE-CURSOR
+                  MOVE 'CIERRE CURSOR ITEM'     TO WS-ACCION
+           END-EVALUATE
+           PERFORM 9000-GRABAR-ERROR-LOG
+           DISPLAY WS-ACCION SQLCODE
+           MOVE 9999 TO RETURN-CODE
+           SET WS-PGM-FIN TO TRUE    *> DETIENE EL PROGRAMA EN EL PRIMER
+                                     *> ERROR, SIN REABRIR RECURSOS
+           EXIT PARAGRAPH.
                                                                         
        2000-F-PROCESO. EXIT.                                            
                                                                         
       ******************************************************************
       *                    CUERPO PRINCIPAL FINAL                      *
       ******************************************************************
-       3000-I-FINAL.                                                    
-                                                                        
-           IF WS-TOTAL-LEIDOS > 0 AND SQLCODE = 0 AND WS-FSS-OK         
-              MOVE WS-TOTAL-LEIDOS TO WS-MASCARA                        
-              DISPLAY 'TOTAL DE REGISTROS LEIDOS:   '  WS-MASCARA       
-              MOVE WS-TOTAL-IMPRES TO WS-MASCARA                        
-              DISPLAY 'TOTAL DE REGISTROS IMPRESOS: '  WS-MASCARA       
-           END-IF                                                       
-           .                                                            
-       3000-F-FINAL. EXIT.                                              
-      *                                                                 
\ No newline at end of file
+       3000-I-FINAL.
+
+           IF WS-TOTAL-LEIDOS > 0 AND SQLCODE = 0 AND WS-FSS-OK
+              MOVE WS-TOTAL-LEIDOS TO WS-MASCARA
+              DISPLAY 'TOTAL DE REGISTROS LEIDOS:   '  WS-MASCARA
+              MOVE WS-TOTAL-IMPRES TO WS-MASCARA
+              DISPLAY 'TOTAL DE REGISTROS IMPRESOS: '  WS-MASCARA
+
+              IF WS-RST-ANIO = SPACES
+                 IF WS-CONTEO-TOTAL NOT = WS-TOTAL-LEIDOS
+                    DISPLAY 'ATENCION: EL CONTEO DE CONTROL EN DB2 NO '
+                            'COINCIDE CON LOS REGISTROS LEIDOS DEL '
+                            'CURSOR'
+                    DISPLAY 'TOTAL SEGUN COUNT(*) DE DB2: '
+                            WS-CONTEO-TOTAL
+                    DISPLAY 'TOTAL LEIDO POR EL CURSOR  : '
+                            WS-TOTAL-LEIDOS
+                 END-IF
+              ELSE
+                 DISPLAY 'CORRIDA REINICIADA DESDE CHECKPOINT: NO SE '
+                         'VALIDA EL CONTEO TOTAL DE DB2 CONTRA LO '
+                         'LEIDO EN ESTA CORRIDA'
+                 DISPLAY 'ATENCION: EL GRAN TOTAL IMPRESO ABAJO SOLO '
+                         'CUENTA LO LEIDO EN ESTA CORRIDA, NO EL TOTAL '
+                         'ACUMULADO DESDE EL INICIO'
+              END-IF
+
+              SET WS-LINEA-GRAN-TOTAL TO TRUE  *> GRAN TOTAL DE TODOS
+              PERFORM 2300-GRABAR-SALIDA       *> LOS ANIOS DEL CURSOR
+
+              IF WS-CANT-DUP > 0
+                 SET WS-LINEA-EXC-TITULO TO TRUE
+                 PERFORM 2300-GRABAR-SALIDA
+                 SET WS-DUP-IDX TO 1
+                 PERFORM UNTIL WS-DUP-IDX > WS-CANT-DUP
+                    SET WS-LINEA-EXCEPCION TO TRUE
+                    PERFORM 2300-GRABAR-SALIDA
+                    SET WS-DUP-IDX UP BY 1
+                 END-PERFORM
+              END-IF
+           END-IF
+
+      *> SI EL DECLARATIVO DE ERROR YA CERRO ESTOS ARCHIVOS, VOLVER A
+      *> CERRARLOS AQUI DISPARARIA DE NUEVO EL MISMO DECLARATIVO SOBRE UN
+      *> ARCHIVO YA CERRADO (FILE STATUS 42) Y REENTRARIA EN UN CICLO
+           IF NOT WS-CIERRE-HECHO
+              CLOSE SALIDA
+              CLOSE EXTR-FILE
+              CLOSE RESTART-OUT
+              CLOSE ERR-LOG
+           END-IF
+           .
+       3000-F-FINAL. EXIT.
+      *
+      ******************************************************************
+      * 9100-MANEJAR-ERROR-ARCHIVO : LOGICA COMUN A LOS DOS DECLARATIVOS*
+      * DE ERROR (ON OUTPUT Y ON EXTEND) - IDENTIFICA EL ARCHIVO QUE    *
+      * FALLO, LO REGISTRA EN EL LOG DE ERRORES Y CIERRA LO QUE QUEDO   *
+      * ABIERTO ANTES DE DETENER EL PROGRAMA                            *
+      ******************************************************************
+       9100-MANEJAR-ERROR-ARCHIVO.
+
+           EVALUATE TRUE
+             WHEN NOT WS-FSS-OK
+                  MOVE 'ESCRITURA ARCHIVO SALIDA (DDSALE)' TO WS-ACCION
+                  MOVE WS-FS-SALIDA TO WS-CODE-SAL
+             WHEN NOT WS-FSX-OK
+                  MOVE 'ESCRITURA EXTRACTO (DDEXTR)'       TO WS-ACCION
+                  MOVE WS-FS-EXTR   TO WS-CODE-SAL
+             WHEN NOT WS-FSRO-OK
+                  MOVE 'ESCRITURA CHECKPOINT (DDRESTO)'    TO WS-ACCION
+                  MOVE WS-FS-RESTO  TO WS-CODE-SAL
+             WHEN OTHER
+                  MOVE 'ARCHIVO DE SALIDA DESCONOCIDO'     TO WS-ACCION
+           END-EVALUATE
+           PERFORM 9000-GRABAR-ERROR-LOG
+           IF WS-WRITE-SFILE
+              SET WS-CLOSE-SFILE TO TRUE
+              CLOSE SALIDA
+              CLOSE EXTR-FILE
+              CLOSE RESTART-OUT
+           END-IF
+           CLOSE ERR-LOG
+           SET WS-CIERRE-HECHO TO TRUE
+           DISPLAY WS-ACCION WS-CODE-SAL
+           SET WS-PGM-FIN TO TRUE
+           GO TO 2000-F-PROCESO.
+
+      ******************************************************************
+      * 9000-GRABAR-ERROR-LOG : ARMA Y GRABA UN REGISTRO EN EL LOG DE   *
+      * ERRORES (DDERRLOG) CON LA FECHA/HORA, LA ACCION QUE FALLO, EL   *
+      * SQLCODE/FILE STATUS, Y EL ULTIMO CLIENTE LEIDO DEL CURSOR       *
+      ******************************************************************
+       9000-GRABAR-ERROR-LOG.
+
+           ACCEPT WS-FECHA-ERR FROM DATE
+           MOVE   WS-FEC-ERR-DD TO WS-FEC-ERR-DD2
+           MOVE   WS-FEC-ERR-MM TO WS-FEC-ERR-MM2
+           MOVE   WS-FEC-ERR-AA TO WS-FEC-ERR-AA2
+
+           ACCEPT WS-HORA-ERR  FROM TIME
+           MOVE   WS-HOR-ERR-HH TO WS-HOR-ERR-HH2
+           MOVE   WS-HOR-ERR-MM TO WS-HOR-ERR-MM2
+           MOVE   WS-HOR-ERR-SS TO WS-HOR-ERR-SS2
+
+           MOVE WS-FECHA-ERR-IMPR TO REG-ERR-FECHA
+           MOVE WS-HORA-ERR-IMPR  TO REG-ERR-HORA
+           MOVE WS-ACCION         TO REG-ERR-ACCION
+           MOVE SQLCODE           TO REG-ERR-SQLCODE
+           MOVE WS-CODE-SAL(1:2)  TO REG-ERR-FS
+           MOVE WT-NROCLI         TO REG-ERR-NROCLI
+           MOVE WS-ANIO-NAC       TO REG-ERR-ANIO-NAC
+           MOVE WT-SEXO           TO REG-ERR-SEXO
+
+           WRITE REG-ERRLOG
+           EXIT PARAGRAPH.
+      *
\ No newline at end of file
