@@ -0,0 +1,231 @@
+      *************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNSCLI01.
+
+      ******************************************************************
+      *     TRANSACCION CICS DE CONSULTA ONLINE DE CLIENTE POR NROCLI  *
+      ******************************************************************
+      * AUTOR: MARCET EDUARDO                        FECHA  09/08/2026 *
+      ******************************************************************
+      * PANTALLA UNICA (MAPA CNSCLI1) PSEUDO-CONVERSACIONAL: EL PRIMER *
+      * ENTER ENVIA LA PANTALLA EN BLANCO, CADA ENTER SIGUIENTE RECIBE *
+      * EL NROCLI TIPEADO Y DEVUELVE NOMAPE/FECNAC/SEXO DE KC02803.    *
+      * TBCURCLI, EL MISMO ORIGEN DE DATOS QUE RPTCLI01. CLEAR TERMINA *
+      * LA CONSULTA.                                                   *
+      ******************************************************************
+
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+      *---------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------*
+
+      * MAPA DE LA PANTALLA DE CONSULTA *
+           COPY CNSCLI1.
+
+      * TECLAS DE ATENCION VALIDAS (ENTER / CLEAR) *
+           COPY DFHAID.
+
+      * ACTIVACION SQLCODE + VARIABLES DCLGEN, MISMA TABLA QUE RPTCLI01 *
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE TBCURCLI END-EXEC.
+
+      * NOMBRE DEL MAPA/MAPSET Y TRANSID PARA EL RETORNO CONVERSACIONAL *
+       01  WS-NOMBRE-MAPA     PIC X(08)    VALUE 'CNSCLI1'.
+       01  WS-NOMBRE-MAPSET   PIC X(08)    VALUE 'CNSCLI1'.
+       01  WS-TRANSID         PIC X(04)    VALUE 'CCLI'.
+
+      * AREA DE TRABAJO PARA EL LITERAL DE SEXO (MISMO CRITERIO QUE      *
+      * WS-SEXO-COPY DE RPTCLI01)                                        *
+       01  WS-SEXO-COPY       PIC X(09)    VALUE SPACES.
+
+      * MENSAJE FINAL AL TERMINAR LA CONSULTA CON CLEAR *
+       01  WS-MSG-FIN         PIC X(40)    VALUE
+           'FIN DE LA CONSULTA DE CLIENTES'.
+
+      * NROCLI RECIBIDO DEL MAPA, GUARDADO ANTES DE LIMPIAR CNSCLI1O    *
+      * (CNSCLI1O REDEFINES CNSCLI1I, ASI QUE LIMPIAR LA SALIDA BORRA   *
+      * LOS MISMOS BYTES DONDE LLEGO NROCLII)                           *
+       01  WS-NROCLI-IN       PIC X(09)    VALUE SPACES.
+
+      * COMMAREA QUE VIAJA ENTRE CADA ENTER DE LA MISMA CONVERSACION;   *
+      * SU UNICO PROPOSITO ES QUE CICS DEVUELVA EIBCALEN > 0 EN EL      *
+      * PROXIMO ENTER, PARA DISTINGUIR LA PRIMERA PANTALLA DE LAS       *
+      * SIGUIENTES - NO TRANSPORTA DATOS DE NEGOCIO                     *
+       01  WS-COMMAREA.
+           05  WS-CA-MARCA    PIC X(01)    VALUE 'S'.
+
+      *---------------------*
+       LINKAGE SECTION.
+      *---------------------*
+
+      * COMMAREA RECIBIDA; SOLO SE REFERENCIA CUANDO EIBCALEN > 0, YA   *
+      * QUE EN LA PRIMERA INVOCACION DE LA TRANSACCION (EIBCALEN = 0)   *
+      * CICS NO RESERVA STORAGE DETRAS DE DFHCOMMAREA                   *
+       01  DFHCOMMAREA.
+           05  WS-CA-MARCA-LK PIC X(01).
+
+      ******************************************************************
+       PROCEDURE DIVISION USING DFHCOMMAREA.
+      ******************************************************************
+
+       MAIN-PROGRAM.
+
+           PERFORM 1000-I-INICIO  THRU 1000-F-INICIO
+
+           IF EIBCALEN = 0
+              PERFORM 2000-I-PANTALLA-INICIAL
+                 THRU 2000-F-PANTALLA-INICIAL
+           ELSE
+              MOVE WS-CA-MARCA-LK TO WS-CA-MARCA
+              PERFORM 3000-I-PROCESO THRU 3000-F-PROCESO
+           END-IF
+
+      *> 4000-I-FIN-CONSULTA YA EMITIO SU PROPIO RETURN SIN TRANSID PARA
+      *> TERMINAR LA CONVERSACION; SI SE VOLVIERA A EJECUTAR ESTE RETURN
+      *> CON TRANSID SE REARMARIA CCLI Y CLEAR NUNCA CERRARIA NADA
+           IF EIBAID NOT = DFHCLEAR
+              EXEC CICS RETURN
+                   TRANSID(WS-TRANSID)
+                   COMMAREA(WS-COMMAREA)
+              END-EXEC
+           END-IF
+           .
+       F-MAIN-PROGRAM. GOBACK.
+
+      ******************************************************************
+      *                 CUERPO PRINCIPAL DE INICIO                     *
+      ******************************************************************
+       1000-I-INICIO.
+
+           EXIT.
+       1000-F-INICIO. EXIT.
+
+      ******************************************************************
+      * 2000-I-PANTALLA-INICIAL : PRIMER ENTER DE LA TRANSACCION, SIN   *
+      * COMMAREA TODAVIA; ENVIA EL MAPA EN BLANCO CON EL INSTRUCTIVO    *
+      ******************************************************************
+       2000-I-PANTALLA-INICIAL.
+
+           MOVE SPACES TO CNSCLI1O
+           MOVE 'INGRESE EL NROCLI Y PRESIONE ENTER' TO MENSAJO
+
+           EXEC CICS SEND MAP(WS-NOMBRE-MAPA)
+                     MAPSET(WS-NOMBRE-MAPSET)
+                     FROM(CNSCLI1O)
+                     ERASE
+           END-EXEC
+           .
+       2000-F-PANTALLA-INICIAL. EXIT.
+
+      ******************************************************************
+      * 3000-I-PROCESO : ENTER/CLEAR SIGUIENTES DE LA MISMA CONVERSACION*
+      ******************************************************************
+       3000-I-PROCESO.
+
+           EVALUATE EIBAID
+             WHEN DFHCLEAR
+                  PERFORM 4000-I-FIN-CONSULTA THRU 4000-F-FIN-CONSULTA
+             WHEN DFHENTER
+                  PERFORM 3100-I-CONSULTAR THRU 3100-F-CONSULTAR
+             WHEN OTHER
+                  MOVE SPACES TO CNSCLI1O
+                  MOVE 'TECLA NO VALIDA - USE ENTER O CLEAR' TO MENSAJO
+                  PERFORM 3900-I-MOSTRAR THRU 3900-F-MOSTRAR
+           END-EVALUATE
+           .
+       3000-F-PROCESO. EXIT.
+
+      ******************************************************************
+      * 3100-I-CONSULTAR : TOMA EL NROCLI TIPEADO Y BUSCA EL CLIENTE EN *
+      * KC02803.TBCURCLI POR CLAVE, IGUAL TABLA QUE USA RPTCLI01        *
+      ******************************************************************
+       3100-I-CONSULTAR.
+
+           EXEC CICS RECEIVE MAP(WS-NOMBRE-MAPA)
+                     MAPSET(WS-NOMBRE-MAPSET)
+                     INTO(CNSCLI1I)
+           END-EXEC
+
+           MOVE NROCLII TO WS-NROCLI-IN
+
+           MOVE SPACES TO CNSCLI1O
+           MOVE WS-NROCLI-IN TO NROCLIO
+
+           IF WS-NROCLI-IN NOT NUMERIC OR WS-NROCLI-IN = SPACES
+              MOVE 'NROCLI INVALIDO - INGRESE SOLO NUMEROS' TO MENSAJO
+           ELSE
+              MOVE WS-NROCLI-IN TO WT-NROCLI
+              EXEC SQL
+                SELECT NOMAPE, FECNAC, SEXO
+                     INTO :WT-NOMAPE, :WT-FECNAC, :WT-SEXO
+                     FROM KC02803.TBCURCLI
+                     WHERE NROCLI = :WT-NROCLI
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN ZERO
+                     PERFORM 3200-I-MOVER-DATOS THRU 3200-F-MOVER-DATOS
+                WHEN 100
+                     MOVE 'CLIENTE NO ENCONTRADO' TO MENSAJO
+                WHEN OTHER
+                     MOVE 'ERROR DE ACCESO A TBCURCLI' TO MENSAJO
+              END-EVALUATE
+           END-IF
+
+           PERFORM 3900-I-MOSTRAR THRU 3900-F-MOSTRAR
+           .
+       3100-F-CONSULTAR. EXIT.
+
+      ******************************************************************
+      * 3200-I-MOVER-DATOS : PASA EL RESULTADO DE LA CONSULTA AL MAPA   *
+      * DE SALIDA, CON EL MISMO LITERAL DE SEXO QUE RPTCLI01            *
+      ******************************************************************
+       3200-I-MOVER-DATOS.
+
+           EVALUATE WT-SEXO
+             WHEN 'F'
+                  MOVE 'FEMENINO '   TO WS-SEXO-COPY
+             WHEN 'M'
+                  MOVE 'MASCULINO'   TO WS-SEXO-COPY
+             WHEN 'O'
+                  MOVE 'OTRO     '   TO WS-SEXO-COPY
+           END-EVALUATE
+
+           MOVE WT-NOMAPE      TO NOMAPEO
+           MOVE WT-FECNAC      TO FECNACO
+           MOVE WS-SEXO-COPY   TO SEXOO
+           MOVE 'CONSULTA REALIZADA - ENTER PARA OTRO NROCLI'
+             TO MENSAJO
+           .
+       3200-F-MOVER-DATOS. EXIT.
+
+      ******************************************************************
+      * 3900-I-MOSTRAR : REENVIA EL MAPA CON EL RESULTADO, SIN BORRAR   *
+      * LA PANTALLA, Y DEJA LA CONVERSACION ABIERTA PARA OTRA CONSULTA  *
+      ******************************************************************
+       3900-I-MOSTRAR.
+
+           EXEC CICS SEND MAP(WS-NOMBRE-MAPA)
+                     MAPSET(WS-NOMBRE-MAPSET)
+                     FROM(CNSCLI1O)
+                     DATAONLY
+           END-EXEC
+           .
+       3900-F-MOSTRAR. EXIT.
+
+      ******************************************************************
+      * 4000-I-FIN-CONSULTA : CLEAR - TERMINA LA CONVERSACION SIN       *
+      * PROGRAMAR OTRO RETORNO DE LA TRANSACCION                        *
+      ******************************************************************
+       4000-I-FIN-CONSULTA.
+
+           EXEC CICS SEND TEXT FROM(WS-MSG-FIN)
+                     LENGTH(LENGTH OF WS-MSG-FIN)
+                     ERASE
+                     FREEKB
+           END-EXEC
+
+           EXEC CICS RETURN END-EXEC
+           .
+       4000-F-FIN-CONSULTA. EXIT.
